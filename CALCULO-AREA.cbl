@@ -1,25 +1,503 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:   Batch area calculation for warehouse floor panels.
+      *            Reads a transaction file of TIPO-FORMA/LARGURA/ALTURA
+      *            shapes and prints one report line per shape.
+      *            TIPO-FORMA: R = rectangle/square, T = triangle,
+      *                        C = circle (LARGURA is the radius).
+      *            The transaction file ends with a "T" trailer record
+      *            carrying the record count/total area control totals
+      *            supplied by whoever built the input feed; the run's
+      *            actual totals are reconciled against it at the end.
+      *            Progress is checkpointed to a restart file every
+      *            WS-CKPT-INTERVALO detail records, so a rerun after
+      *            an abend resumes instead of reprocessing from record
+      *            one; the checkpoint is cleared on a clean finish.
+      *            TR-TIPO-MATERIAL selects a price-per-square-unit
+      *            from the MATRATES.DAT rate table so an estimated
+      *            cost is printed alongside the area; materials not
+      *            found on the table fall back to WS-TAXA-PADRAO.
+      *            WS-RUN-BY defaults to "BATCH" but is overridden by
+      *            the CALCULO-AREA-RUN-BY environment value when the
+      *            MENU program sets it before calling this program,
+      *            so the audit log/report show who actually ran it.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULO-AREA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "PANELS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "AREA-REPORT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO "AREA-HISTORY.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "PANELS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT RATE-FILE ASSIGN TO "MATRATES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-REC-TYPE         PIC X(001).
+               88 TR-DETALHE                 VALUE "D".
+               88 TR-TRAILER                 VALUE "T".
+           05 TR-DADOS.
+               10 TR-TIPO-FORMA   PIC X(001).
+               10 TR-LARGURA      PIC 9(005)V9(002).
+               10 TR-ALTURA       PIC 9(005)V9(002).
+               10 TR-TIPO-MATERIAL PIC X(001).
+           05 TR-DADOS-TRAILER REDEFINES TR-DADOS.
+               10 TR-REC-COUNT    PIC 9(006).
+               10 TR-TOTAL-AREA   PIC 9(007)V9(002).
+               10 FILLER          PIC X(001).
+
+       FD  RATE-FILE.
+       01  RATE-RECORD.
+           05 RT-MATERIAL         PIC X(001).
+           05 RT-PRECO            PIC 9(005)V9(002).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(080).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-LINE           PIC X(088).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 RS-RECS-LIDOS       PIC 9(006).
+           05 RS-REC-COUNT        PIC 9(006).
+           05 RS-ERROR-COUNT      PIC 9(006).
+           05 RS-TOTAL-AREA       PIC 9(007)V9(002).
+
        WORKING-STORAGE SECTION.
-       77 LARGURA      PIC 9(003) VALUE ZEROS.
-       77 ALTURA       PIC 9(003) VALUE ZEROS.
-       77 AREA-RESULT  PIC 9(006) VALUE ZEROS.
+       77  TIPO-FORMA             PIC X(001) VALUE "R".
+           88 FORMA-RETANGULO                VALUE "R".
+           88 FORMA-TRIANGULO                VALUE "T".
+           88 FORMA-CIRCULO                  VALUE "C".
+       77  LARGURA                PIC 9(005)V9(002) VALUE ZEROS.
+       77  ALTURA                 PIC 9(005)V9(002) VALUE ZEROS.
+       77  AREA-RESULT            PIC 9(009)V9(002) VALUE ZEROS.
+       77  WS-PI                  PIC 9(001)V9(005) VALUE 3.14159.
+
+       77  WS-TIPO-MATERIAL       PIC X(001) VALUE SPACES.
+       77  WS-CUSTO-ESTIMADO      PIC 9(009)V9(002) VALUE ZEROS.
+       77  WS-TAXA-PADRAO         PIC 9(005)V9(002) VALUE 1.00.
+
+       77  WS-QTD-PRECOS          PIC 9(003) VALUE ZEROS.
+       77  WS-MATERIAIS-IGNORADOS PIC 9(003) VALUE ZEROS.
+       01  WS-TABELA-PRECOS.
+           05 WS-PRECO-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-QTD-PRECOS
+                   INDEXED BY WS-PRECO-IDX.
+               10 WS-PRECO-MATERIAL  PIC X(001).
+               10 WS-PRECO-VALOR     PIC 9(005)V9(002).
+
+       77  WS-TRANS-STATUS        PIC X(002) VALUE SPACES.
+       77  WS-REPORT-STATUS       PIC X(002) VALUE SPACES.
+       77  WS-HISTORY-STATUS      PIC X(002) VALUE SPACES.
+       77  WS-RATE-STATUS         PIC X(002) VALUE SPACES.
+       77  WS-FIM-ARQUIVO         PIC X(001) VALUE "N".
+           88 FIM-ARQUIVO                    VALUE "Y".
+       77  WS-ABORT-BATCH         PIC X(001) VALUE "N".
+           88 ABORT-BATCH                    VALUE "Y".
+
+       77  WS-RUN-BY              PIC X(020) VALUE "BATCH".
+       77  WS-ENV-RUN-BY          PIC X(020) VALUE SPACES.
+       77  WS-TIMESTAMP           PIC X(021) VALUE SPACES.
+
+       77  WS-REG-VALIDO          PIC X(001) VALUE "Y".
+           88 REGISTRO-VALIDO                VALUE "Y".
+           88 REGISTRO-INVALIDO              VALUE "N".
+       77  WS-ERRO-MSG            PIC X(040) VALUE SPACES.
+
+       77  WS-REC-COUNT           PIC 9(006) VALUE ZEROS.
+       77  WS-ERROR-COUNT         PIC 9(006) VALUE ZEROS.
+       77  WS-TOTAL-AREA          PIC 9(007)V9(002) VALUE ZEROS.
+       77  WS-TRAILER-ACHADO      PIC X(001) VALUE "N".
+           88 TRAILER-ACHADO                 VALUE "Y".
+
+       77  WS-RESTART-STATUS      PIC X(002) VALUE SPACES.
+       77  WS-CKPT-INTERVALO      PIC 9(003) VALUE 10.
+       77  WS-RECS-LIDOS          PIC 9(006) VALUE ZEROS.
+       77  WS-RECS-A-SALTAR       PIC 9(006) VALUE ZEROS.
+
+       01  WS-CONTROLE-LINE       PIC X(080).
+
+       01  WS-CONTROLE-VALORES.
+           05 WS-CTL-AREA-TOTAL   PIC Z,ZZZ,ZZ9.99.
+           05 WS-CTL-TRAILER-REC  PIC ZZZ,ZZ9.
+           05 WS-CTL-TRAILER-AREA PIC Z,ZZZ,ZZ9.99.
+           05 WS-CTL-MAT-IGNORADOS PIC ZZ9.
+
+       01  WS-REPORT-LINE.
+           05 WS-RPT-TIPO-FORMA   PIC X(001).
+           05 FILLER              PIC X(003) VALUE SPACES.
+           05 WS-RPT-LARGURA      PIC ZZ,ZZ9.99.
+           05 FILLER              PIC X(003) VALUE SPACES.
+           05 WS-RPT-ALTURA       PIC ZZ,ZZ9.99.
+           05 FILLER              PIC X(003) VALUE SPACES.
+           05 WS-RPT-AREA         PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(003) VALUE SPACES.
+           05 WS-RPT-MATERIAL     PIC X(001).
+           05 FILLER              PIC X(003) VALUE SPACES.
+           05 WS-RPT-CUSTO        PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(013) VALUE SPACES.
+
+       01  WS-ERROR-LINE.
+           05 WS-ERR-TIPO-FORMA   PIC X(001).
+           05 FILLER              PIC X(003) VALUE SPACES.
+           05 WS-ERR-LARGURA      PIC ZZ,ZZ9.99.
+           05 FILLER              PIC X(003) VALUE SPACES.
+           05 WS-ERR-ALTURA       PIC ZZ,ZZ9.99.
+           05 FILLER              PIC X(003) VALUE SPACES.
+           05 FILLER              PIC X(010) VALUE "*** ERRO: ".
+           05 WS-ERR-MSG          PIC X(040).
+           05 FILLER              PIC X(002) VALUE SPACES.
+
+       01  WS-HISTORY-LINE.
+           05 WS-HIST-TIMESTAMP   PIC X(014).
+           05 FILLER              PIC X(001) VALUE SPACES.
+           05 WS-HIST-TIPO-FORMA  PIC X(001).
+           05 FILLER              PIC X(001) VALUE SPACES.
+           05 WS-HIST-LARGURA     PIC ZZ,ZZ9.99.
+           05 FILLER              PIC X(001) VALUE SPACES.
+           05 WS-HIST-ALTURA      PIC ZZ,ZZ9.99.
+           05 FILLER              PIC X(001) VALUE SPACES.
+           05 WS-HIST-AREA        PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(001) VALUE SPACES.
+           05 WS-HIST-CUSTO       PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(001) VALUE SPACES.
+           05 WS-HIST-RUN-BY      PIC X(020).
+           05 FILLER              PIC X(001) VALUE SPACES.
 
        PROCEDURE DIVISION.
        INICIO.
-           DISPLAY "Calculo de Area (Quadrados/Retangulos)"
-           DISPLAY "Largura: "
-           ACCEPT LARGURA
-           DISPLAY "Altura : "
-           ACCEPT ALTURA
-           MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
-           DISPLAY "Area    :" AREA-RESULT
-           STOP RUN.
+           PERFORM 050-INICIALIZA-VARIAVEIS
+           PERFORM 110-LE-RUN-BY-AMBIENTE
+           PERFORM 100-ABRE-ARQUIVOS
+           IF NOT ABORT-BATCH
+               PERFORM 200-PROCESSA-ARQUIVO UNTIL FIM-ARQUIVO
+               PERFORM 800-RECONCILIA-CONTROLE
+           END-IF
+           PERFORM 900-FECHA-ARQUIVOS
+           GOBACK.
+
+       050-INICIALIZA-VARIAVEIS.
+           MOVE "N" TO WS-FIM-ARQUIVO
+           MOVE "N" TO WS-TRAILER-ACHADO
+           MOVE "N" TO WS-ABORT-BATCH
+           MOVE ZEROS TO WS-QTD-PRECOS
+           MOVE ZEROS TO WS-MATERIAIS-IGNORADOS
+           MOVE ZEROS TO WS-RECS-LIDOS
+           MOVE "BATCH" TO WS-RUN-BY.
+
+       110-LE-RUN-BY-AMBIENTE.
+           DISPLAY "CALCULO-AREA-RUN-BY" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-RUN-BY FROM ENVIRONMENT-VALUE
+           IF WS-ENV-RUN-BY NOT = SPACES
+               MOVE WS-ENV-RUN-BY TO WS-RUN-BY
+           END-IF.
+
+       100-ABRE-ARQUIVOS.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "*** ERRO: NAO FOI POSSIVEL ABRIR PANELS.DAT ("
+                   "STATUS=" WS-TRANS-STATUS ") - JOB ABORTADO ***"
+               SET ABORT-BATCH TO TRUE
+               SET FIM-ARQUIVO TO TRUE
+           ELSE
+               PERFORM 120-LE-CHECKPOINT
+               IF WS-RECS-A-SALTAR > ZEROS
+                   OPEN EXTEND REPORT-FILE
+                   IF WS-REPORT-STATUS = "35"
+                       OPEN OUTPUT REPORT-FILE
+                       CLOSE REPORT-FILE
+                       OPEN EXTEND REPORT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               OPEN EXTEND HISTORY-FILE
+               IF WS-HISTORY-STATUS = "35"
+                   OPEN OUTPUT HISTORY-FILE
+                   CLOSE HISTORY-FILE
+                   OPEN EXTEND HISTORY-FILE
+               END-IF
+               PERFORM 140-CARREGA-TABELA-PRECOS
+               READ TRANS-FILE
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+               END-READ
+               IF WS-RECS-A-SALTAR > ZEROS
+                   PERFORM 130-SALTA-REGISTROS-PROCESSADOS
+               END-IF
+           END-IF.
+
+       140-CARREGA-TABELA-PRECOS.
+           OPEN INPUT RATE-FILE
+           IF WS-RATE-STATUS = "00"
+               PERFORM UNTIL WS-RATE-STATUS NOT = "00"
+                       OR WS-QTD-PRECOS = 20
+                   READ RATE-FILE
+                       AT END
+                           MOVE "10" TO WS-RATE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-QTD-PRECOS
+                           MOVE RT-MATERIAL
+                               TO WS-PRECO-MATERIAL(WS-QTD-PRECOS)
+                           MOVE RT-PRECO
+                               TO WS-PRECO-VALOR(WS-QTD-PRECOS)
+                   END-READ
+               END-PERFORM
+               IF WS-QTD-PRECOS = 20 AND WS-RATE-STATUS = "00"
+                   PERFORM UNTIL WS-RATE-STATUS NOT = "00"
+                       READ RATE-FILE
+                           AT END
+                               MOVE "10" TO WS-RATE-STATUS
+                           NOT AT END
+                               ADD 1 TO WS-MATERIAIS-IGNORADOS
+                       END-READ
+                   END-PERFORM
+                   IF WS-MATERIAIS-IGNORADOS > ZEROS
+                       DISPLAY "*** AVISO: TABELA DE PRECOS CHEIA (20)"
+                           " - " WS-MATERIAIS-IGNORADOS
+                           " MATERIAL(IS) IGNORADO(S) ***"
+                   END-IF
+               END-IF
+               CLOSE RATE-FILE
+           END-IF.
+
+       120-LE-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-RESTART-STATUS = "00"
+                   MOVE RS-RECS-LIDOS  TO WS-RECS-A-SALTAR
+                   MOVE RS-REC-COUNT   TO WS-REC-COUNT
+                   MOVE RS-ERROR-COUNT TO WS-ERROR-COUNT
+                   MOVE RS-TOTAL-AREA  TO WS-TOTAL-AREA
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
+       130-SALTA-REGISTROS-PROCESSADOS.
+           PERFORM UNTIL WS-RECS-LIDOS >= WS-RECS-A-SALTAR
+                   OR FIM-ARQUIVO
+               IF NOT TR-TRAILER
+                   ADD 1 TO WS-RECS-LIDOS
+               END-IF
+               READ TRANS-FILE
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+               END-READ
+           END-PERFORM.
+
+       200-PROCESSA-ARQUIVO.
+           IF TR-TRAILER
+               PERFORM 260-LE-TRAILER
+           ELSE
+               PERFORM 220-PROCESSA-DETALHE
+               READ TRANS-FILE
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+               END-READ
+           END-IF.
+
+       220-PROCESSA-DETALHE.
+           MOVE TR-TIPO-FORMA    TO TIPO-FORMA
+           MOVE TR-LARGURA       TO LARGURA
+           MOVE TR-ALTURA        TO ALTURA
+           MOVE TR-TIPO-MATERIAL TO WS-TIPO-MATERIAL
+           IF FORMA-CIRCULO
+               MOVE ZEROS TO ALTURA
+           END-IF
+           PERFORM 150-VALIDA-REGISTRO
+           IF REGISTRO-VALIDO
+               PERFORM 250-CALCULA-AREA
+           END-IF
+           IF REGISTRO-VALIDO
+               PERFORM 255-CALCULA-CUSTO
+               MOVE TIPO-FORMA     TO WS-RPT-TIPO-FORMA
+               MOVE LARGURA        TO WS-RPT-LARGURA
+               MOVE ALTURA         TO WS-RPT-ALTURA
+               MOVE AREA-RESULT    TO WS-RPT-AREA
+               MOVE WS-TIPO-MATERIAL TO WS-RPT-MATERIAL
+               MOVE WS-CUSTO-ESTIMADO TO WS-RPT-CUSTO
+               WRITE REPORT-LINE FROM WS-REPORT-LINE
+               PERFORM 300-GRAVA-HISTORICO
+               ADD 1 TO WS-REC-COUNT
+               ADD AREA-RESULT TO WS-TOTAL-AREA
+           ELSE
+               MOVE TIPO-FORMA TO WS-ERR-TIPO-FORMA
+               MOVE LARGURA    TO WS-ERR-LARGURA
+               MOVE ALTURA     TO WS-ERR-ALTURA
+               MOVE WS-ERRO-MSG TO WS-ERR-MSG
+               WRITE REPORT-LINE FROM WS-ERROR-LINE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           ADD 1 TO WS-RECS-LIDOS
+           IF FUNCTION MOD(WS-RECS-LIDOS, WS-CKPT-INTERVALO) = 0
+               PERFORM 270-GRAVA-CHECKPOINT
+           END-IF.
+
+       260-LE-TRAILER.
+           SET TRAILER-ACHADO TO TRUE
+           SET FIM-ARQUIVO TO TRUE.
+
+       270-GRAVA-CHECKPOINT.
+           MOVE WS-RECS-LIDOS  TO RS-RECS-LIDOS
+           MOVE WS-REC-COUNT   TO RS-REC-COUNT
+           MOVE WS-ERROR-COUNT TO RS-ERROR-COUNT
+           MOVE WS-TOTAL-AREA  TO RS-TOTAL-AREA
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       280-LIMPA-CHECKPOINT.
+           MOVE ZEROS TO RESTART-RECORD
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       150-VALIDA-REGISTRO.
+           SET REGISTRO-VALIDO TO TRUE
+           MOVE SPACES TO WS-ERRO-MSG
+           EVALUATE TRUE
+               WHEN NOT FORMA-RETANGULO
+                   AND NOT FORMA-TRIANGULO
+                   AND NOT FORMA-CIRCULO
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "TIPO DE FORMA INVALIDO" TO WS-ERRO-MSG
+               WHEN LARGURA NOT NUMERIC
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "LARGURA ZERADA OU INVALIDA" TO WS-ERRO-MSG
+               WHEN (NOT FORMA-CIRCULO) AND ALTURA NOT NUMERIC
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "ALTURA ZERADA OU INVALIDA" TO WS-ERRO-MSG
+               WHEN LARGURA = ZEROS
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "LARGURA ZERADA OU INVALIDA" TO WS-ERRO-MSG
+               WHEN (NOT FORMA-CIRCULO) AND ALTURA = ZEROS
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "ALTURA ZERADA OU INVALIDA" TO WS-ERRO-MSG
+           END-EVALUATE.
+
+       250-CALCULA-AREA.
+           EVALUATE TRUE
+               WHEN FORMA-TRIANGULO
+                   COMPUTE AREA-RESULT ROUNDED =
+                       (LARGURA * ALTURA) / 2
+                       ON SIZE ERROR
+                           PERFORM 258-AREA-EXCEDE-CAPACIDADE
+                   END-COMPUTE
+               WHEN FORMA-CIRCULO
+                   COMPUTE AREA-RESULT ROUNDED =
+                       WS-PI * LARGURA * LARGURA
+                       ON SIZE ERROR
+                           PERFORM 258-AREA-EXCEDE-CAPACIDADE
+                   END-COMPUTE
+               WHEN OTHER
+                   MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
+                       ROUNDED
+                       ON SIZE ERROR
+                           PERFORM 258-AREA-EXCEDE-CAPACIDADE
+                   END-MULTIPLY
+           END-EVALUATE.
+
+       258-AREA-EXCEDE-CAPACIDADE.
+           SET REGISTRO-INVALIDO TO TRUE
+           MOVE "AREA CALCULADA EXCEDE A CAPACIDADE DO CAMPO"
+               TO WS-ERRO-MSG.
+
+       255-CALCULA-CUSTO.
+           SET WS-PRECO-IDX TO 1
+           SEARCH WS-PRECO-ENTRY
+               AT END
+                   COMPUTE WS-CUSTO-ESTIMADO ROUNDED =
+                       AREA-RESULT * WS-TAXA-PADRAO
+               WHEN WS-PRECO-MATERIAL(WS-PRECO-IDX) = WS-TIPO-MATERIAL
+                   COMPUTE WS-CUSTO-ESTIMADO ROUNDED =
+                       AREA-RESULT * WS-PRECO-VALOR(WS-PRECO-IDX)
+           END-SEARCH.
+
+       300-GRAVA-HISTORICO.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP(1:14) TO WS-HIST-TIMESTAMP
+           MOVE TIPO-FORMA  TO WS-HIST-TIPO-FORMA
+           MOVE LARGURA     TO WS-HIST-LARGURA
+           MOVE ALTURA      TO WS-HIST-ALTURA
+           MOVE AREA-RESULT TO WS-HIST-AREA
+           MOVE WS-CUSTO-ESTIMADO TO WS-HIST-CUSTO
+           MOVE WS-RUN-BY   TO WS-HIST-RUN-BY
+           WRITE HISTORY-LINE FROM WS-HISTORY-LINE.
+
+       800-RECONCILIA-CONTROLE.
+           MOVE SPACES TO WS-CONTROLE-LINE
+           WRITE REPORT-LINE FROM WS-CONTROLE-LINE
+           STRING "REGISTROS PROCESSADOS: " WS-REC-COUNT
+               " (COM ERRO: " WS-ERROR-COUNT ")"
+               DELIMITED BY SIZE INTO WS-CONTROLE-LINE
+           WRITE REPORT-LINE FROM WS-CONTROLE-LINE
+           MOVE SPACES TO WS-CONTROLE-LINE
+           MOVE WS-TOTAL-AREA TO WS-CTL-AREA-TOTAL
+           STRING "AREA TOTAL CALCULADA : " WS-CTL-AREA-TOTAL
+               DELIMITED BY SIZE INTO WS-CONTROLE-LINE
+           WRITE REPORT-LINE FROM WS-CONTROLE-LINE
+           IF WS-MATERIAIS-IGNORADOS > ZEROS
+               MOVE SPACES TO WS-CONTROLE-LINE
+               MOVE WS-MATERIAIS-IGNORADOS TO WS-CTL-MAT-IGNORADOS
+               STRING "AVISO: " WS-CTL-MAT-IGNORADOS
+                   " MATERIAL(IS) IGNORADO(S) NA TABELA (MAX 20)"
+                   DELIMITED BY SIZE INTO WS-CONTROLE-LINE
+               WRITE REPORT-LINE FROM WS-CONTROLE-LINE
+           END-IF
+           IF TRAILER-ACHADO
+               PERFORM 280-LIMPA-CHECKPOINT
+               MOVE SPACES TO WS-CONTROLE-LINE
+               MOVE TR-REC-COUNT  TO WS-CTL-TRAILER-REC
+               MOVE TR-TOTAL-AREA TO WS-CTL-TRAILER-AREA
+               STRING "TRAILER  : REGISTROS=" WS-CTL-TRAILER-REC
+                   " AREA=" WS-CTL-TRAILER-AREA
+                   DELIMITED BY SIZE INTO WS-CONTROLE-LINE
+               WRITE REPORT-LINE FROM WS-CONTROLE-LINE
+               MOVE SPACES TO WS-CONTROLE-LINE
+               IF (WS-REC-COUNT + WS-ERROR-COUNT) = TR-REC-COUNT
+                   AND WS-TOTAL-AREA = TR-TOTAL-AREA
+                   STRING "RECONCILIACAO: OK"
+                       DELIMITED BY SIZE INTO WS-CONTROLE-LINE
+               ELSE
+                   STRING "RECONCILIACAO: *** DIVERGENTE ***"
+                       DELIMITED BY SIZE INTO WS-CONTROLE-LINE
+               END-IF
+               WRITE REPORT-LINE FROM WS-CONTROLE-LINE
+           ELSE
+               MOVE SPACES TO WS-CONTROLE-LINE
+               STRING "RECONCILIACAO: *** TRAILER NAO ENCONTRADO ***"
+                   DELIMITED BY SIZE INTO WS-CONTROLE-LINE
+               WRITE REPORT-LINE FROM WS-CONTROLE-LINE
+           END-IF.
+
+       900-FECHA-ARQUIVOS.
+           CLOSE TRANS-FILE
+           CLOSE REPORT-FILE
+           CLOSE HISTORY-FILE.
+
        END PROGRAM CALCULO-AREA.

@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:   Driving menu that ties PROG01 and CALCULO-AREA
+      *            together with a shared session: it captures the
+      *            user's name once via PROG01's registration logic,
+      *            then lets the user run the CALCULO-AREA batch job,
+      *            passing the captured name through as the "run by"
+      *            field on CALCULO-AREA's audit log and reports (via
+      *            the CALCULO-AREA-RUN-BY environment value) so both
+      *            programs' output can be matched up automatically.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-NOME-SESSAO         PIC X(020) VALUE SPACES.
+       77  WS-OPCAO               PIC X(001) VALUE SPACES.
+       77  WS-MENU-STATUS         PIC X(001) VALUE "S".
+           88 MENU-CONTINUA                  VALUE "S".
+           88 MENU-ENCERRA                   VALUE "N".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           CALL "PROG01" USING WS-NOME-SESSAO
+           PERFORM UNTIL MENU-ENCERRA
+               PERFORM 100-EXIBE-MENU
+               PERFORM 200-PROCESSA-OPCAO
+           END-PERFORM
+           DISPLAY "Ate logo, " WS-NOME-SESSAO
+           STOP RUN.
+
+       100-EXIBE-MENU.
+           DISPLAY " "
+           DISPLAY "===== MENU PRINCIPAL (" WS-NOME-SESSAO ") ====="
+           DISPLAY "1 - Executar calculo de area (CALCULO-AREA)"
+           DISPLAY "2 - Sair"
+           DISPLAY "Escolha uma opcao: "
+           ACCEPT WS-OPCAO.
+
+       200-PROCESSA-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN "1"
+                   PERFORM 300-EXECUTA-CALCULO-AREA
+               WHEN "2"
+                   SET MENU-ENCERRA TO TRUE
+               WHEN OTHER
+                   DISPLAY "Opcao invalida."
+           END-EVALUATE.
+
+       300-EXECUTA-CALCULO-AREA.
+           DISPLAY "CALCULO-AREA-RUN-BY" UPON ENVIRONMENT-NAME
+           DISPLAY WS-NOME-SESSAO UPON ENVIRONMENT-VALUE
+           CALL "CALCULO-AREA"
+           DISPLAY "CALCULO-AREA concluido para " WS-NOME-SESSAO.
+
+       END PROGRAM MENU.

@@ -1,17 +1,69 @@
           IDENTIFICATION DIVISION.
           PROGRAM-ID. PROG01.
           ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT CADASTRO-FILE ASSIGN TO "PROG01-MASTER.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CAD-NOME
+                  FILE STATUS IS WS-CADASTRO-STATUS.
           DATA DIVISION.
+          FILE SECTION.
+          FD  CADASTRO-FILE.
+          01  CADASTRO-RECORD.
+              05 CAD-NOME             PIC X(020).
+              05 CAD-DATA-CADASTRO    PIC X(008).
           WORKING-STORAGE SECTION.
           01 WS-MENSAGEM PIC X(20) VALUE SPACES.
           01 WS-NOME     PIC X(20) VALUE SPACES.
-          PROCEDURE DIVISION.
+          01 WS-CADASTRO-STATUS PIC X(002) VALUE SPACES.
+          01 WS-NOME-SITUACAO   PIC X(001) VALUE SPACES.
+             88 NOME-NOVO                  VALUE "N".
+             88 NOME-DUPLICADO             VALUE "D".
+          LINKAGE SECTION.
+          01 LS-NOME PIC X(020).
+          PROCEDURE DIVISION USING LS-NOME.
           PRIMEIRA-SECAO.
           PRIMEIRO-PARAG.
                 MOVE 'Como vai mundo!' TO WS-MENSAGEM.
                 DISPLAY 'Por favor, digite seu nome:'.
                 ACCEPT WS-NOME.
-                DISPLAY 'Prazer em conhecê-lo, 'WS-NOME.
+                PERFORM 100-ABRE-CADASTRO.
+                PERFORM 200-VERIFICA-DUPLICIDADE.
+                IF NOME-DUPLICADO
+                    DISPLAY 'Nome ja cadastrado: ' WS-NOME
+                ELSE
+                    PERFORM 300-GRAVA-CADASTRO
+                    DISPLAY 'Prazer em conhecê-lo, ' WS-NOME
+                END-IF.
+                PERFORM 900-FECHA-CADASTRO.
                 MOVE 'Tenha um ótimo dia' TO WS-MENSAGEM.
                 DISPLAY WS-MENSAGEM.
-                STOP RUN.
+                MOVE WS-NOME TO LS-NOME.
+                GOBACK.
+
+          100-ABRE-CADASTRO.
+                OPEN I-O CADASTRO-FILE.
+                IF WS-CADASTRO-STATUS = "35"
+                    OPEN OUTPUT CADASTRO-FILE
+                    CLOSE CADASTRO-FILE
+                    OPEN I-O CADASTRO-FILE
+                END-IF.
+
+          200-VERIFICA-DUPLICIDADE.
+                MOVE WS-NOME TO CAD-NOME.
+                READ CADASTRO-FILE
+                    INVALID KEY
+                        SET NOME-NOVO TO TRUE
+                    NOT INVALID KEY
+                        SET NOME-DUPLICADO TO TRUE
+                END-READ.
+
+          300-GRAVA-CADASTRO.
+                MOVE WS-NOME TO CAD-NOME.
+                MOVE FUNCTION CURRENT-DATE(1:8) TO CAD-DATA-CADASTRO.
+                WRITE CADASTRO-RECORD.
+
+          900-FECHA-CADASTRO.
+                CLOSE CADASTRO-FILE.
